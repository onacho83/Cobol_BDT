@@ -0,0 +1,70 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUOTAS ASSIGN TO '../cuotas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUO-RECIBO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUOTAS.
+       01  CUOTA-REG.
+           03 CUO-RECIBO PIC 9(10).
+           03 CUO-PASAJERO PIC 9(5).
+           03 CUO-ANIO PIC 9(4).
+           03 CUO-FECHA PIC 9(8).
+           03 CUO-IMPORTE PIC 9(8).
+           03 CUO-APLICADO PIC X VALUE 'N'.
+               88 CUO-YA-APLICADO VALUE 'S'.
+               88 CUO-PENDIENTE VALUE 'N'.
+
+       WORKING-STORAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO-GENERAL.
+            PERFORM 200-INGRESAR-RECIBO.
+            PERFORM UNTIL CUO-RECIBO = 0
+               PERFORM 300-CONSULTAR
+               PERFORM 200-INGRESAR-RECIBO
+            END-PERFORM.
+            PERFORM 500-FIN-GENERAL.
+            STOP RUN.
+
+       100-INICIO-GENERAL.
+           OPEN INPUT CUOTAS.
+
+       200-INGRESAR-RECIBO.
+           DISPLAY ' '.
+           DISPLAY 'Ingrese nro. de recibo (para salir ingrese cero):'.
+           ACCEPT CUO-RECIBO.
+
+       300-CONSULTAR.
+           READ CUOTAS
+               INVALID KEY
+                   DISPLAY 'Recibo inexistente.'
+               NOT INVALID KEY
+                   DISPLAY 'Pasajero: ', CUO-PASAJERO
+                   DISPLAY 'Anio: ', CUO-ANIO
+                   DISPLAY 'Fecha: ', CUO-FECHA
+                   DISPLAY 'Importe: ', CUO-IMPORTE
+                   IF CUO-YA-APLICADO
+                       DISPLAY 'Estado: APLICADO'
+                   ELSE
+                       DISPLAY 'Estado: PENDIENTE'
+                   END-IF
+           END-READ.
+
+       500-FIN-GENERAL.
+           CLOSE CUOTAS.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
