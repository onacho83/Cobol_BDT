@@ -21,25 +21,65 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS PAS-CLAVE.
+
+           SELECT RECIBOS ASSIGN TO '../recibos.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CUOTASPARAM ASSIGN TO '../cuotas_param.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MOROSOS ASSIGN TO '../morosos.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL PASAJEROS-DATOS
+               ASSIGN TO '../pasajeros_datos.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PDA-PASAJERO.
        DATA DIVISION.
        FILE SECTION.
        FD  CUOTAS.
        01  CUOTA-REG.
            03 CUO-RECIBO PIC 9(10).
            03 CUO-PASAJERO PIC 9(5).
+           03 CUO-ANIO PIC 9(4).
            03 CUO-FECHA PIC 9(8).
            03 CUO-IMPORTE PIC 9(8).
+           03 CUO-APLICADO PIC X VALUE 'N'.
+               88 CUO-YA-APLICADO VALUE 'S'.
+               88 CUO-PENDIENTE VALUE 'N'.
 
        FD  PASAJEROS.
        01  PAS-REG.
            03 PAS-CLAVE.
                05 PAS-PASAJERO PIC 9(5).
+               05 PAS-ANIO PIC 9(4).
                05 PAS-MES PIC 99.
            03 PAS-ESTADO PIC A.
+               88 PAS-ABIERTO VALUE "A".
+               88 PAS-CANCELADO VALUE "C".
+               88 PAS-VENCIDO VALUE "V".
            03 PAS-CUOTA PIC 9(6).
            03 PAS-PAGADO PIC 9(6).
            03 PAS-DEBE PIC 9(6).
 
+       FD  RECIBOS.
+       01  REC-LINEA                            PIC X(80).
+
+       FD  CUOTASPARAM.
+       01  PARAM-CUOTA-REG.
+           03 PARAM-CUOTA-MES          PIC 9(8) OCCURS 12 TIMES.
+
+       FD  MOROSOS.
+       01  MOR-LINEA                            PIC X(92).
+
+       FD  PASAJEROS-DATOS.
+       01  PDA-REG.
+           03 PDA-PASAJERO                     PIC 9(5).
+           03 PDA-NOMBRE                       PIC X(30).
+           03 PDA-TELEFONO                     PIC X(15).
+           03 PDA-EMAIL                        PIC X(30).
+
        WORKING-STORAGE SECTION.
       ********LINEAS DE IMPRESION
        01  TITULO-1.
@@ -62,18 +102,80 @@
        01  WST-CUOTA REDEFINES CUOTAMES.
            03 VEC-CUOTAMES            PIC 9(8) OCCURS 12 TIMES.
 
-       01  VEC-ACUM-CUOTAS PIC 9(8) OCCURS 12 TIMES.
-       01  ACUM-CUOTAS-AUX  PIC 9(8) VALUE 0.
-
        77  EOF-CUOTA           PIC 9.
        77  EOF-PAS             PIC 9.
+       77  EOF-CUOTASPARAM     PIC 9.
        01  ANT-PASAJERO        PIC 9(5).
+       01  ANT-ANIO            PIC 9(4).
        01  ACUMCUOTAS          PIC 9(8).
        01  MES-BUSCAR                          PIC X.
            88 MES-ENCONTRADO                   VALUE 'S'.
            88 MES-NO-ENCONTRADO                VALUE 'N'.
        01  ws-acum-pas-pagado                   pic 9(8).
        77  I                             PIC 99 VALUE 1.
+       01  WS-FECHA-HOY                         PIC 9(8).
+       01  WS-ANIO-HOY REDEFINES WS-FECHA-HOY.
+           03 WS-ANIO-HOY-AAAA                  PIC 9(4).
+           03 FILLER                            PIC 9(4).
+       01  WS-FECHA-VENCIMIENTO.
+           03 WS-VENC-AAAA                      PIC 9(4).
+           03 WS-VENC-MM                        PIC 99.
+           03 WS-VENC-DD                        PIC 99 VALUE 01.
+       77  WS-PORC-RECARGO                      PIC 9V99 VALUE 0,10.
+       01  ANT-RECIBO                           PIC 9(10).
+       01  WS-MES-DESTINO                       PIC 99 VALUE 0.
+       01  WS-APLICADO-MES                      PIC 9(8).
+       01  WS-PDA-NOMBRE                        PIC X(30).
+       77  SUB-I                                PIC 999.
+       77  SUB-J                                PIC 999.
+       77  CANT-MOR-TABLA                       PIC 999 VALUE 0.
+       77  MAX-MOR-TABLA                        PIC 999 VALUE 500.
+       77  MOR-AUX-PASAJERO                     PIC 9(5).
+       77  MOR-AUX-ANIO                         PIC 9(4).
+       77  MOR-AUX-MES                          PIC 99.
+       77  MOR-AUX-DEBE                         PIC 9(6).
+
+       01  TABLA-MOROSOS.
+           03 MOR-ITEM OCCURS 500 TIMES.
+               05 MOR-T-PASAJERO                PIC 9(5).
+               05 MOR-T-ANIO                     PIC 9(4).
+               05 MOR-T-MES                      PIC 99.
+               05 MOR-T-DEBE                     PIC 9(6).
+
+       01  REC-ENCABEZADO.
+           03 FILLER             PIC X(11) VALUE "RECIBO NRO ".
+           03 REC-E-RECIBO       PIC Z(9)9.
+           03 FILLER             PIC X(13) VALUE "  PASAJERO: ".
+           03 REC-E-PASAJERO     PIC ZZZZ9.
+           03 FILLER             PIC X(10) VALUE "  NOMBRE: ".
+           03 REC-E-NOMBRE       PIC X(30).
+       01  REC-DETALLE-MES.
+           03 FILLER             PIC X(8) VALUE "  MES: ".
+           03 REC-D-MES          PIC Z9.
+           03 FILLER             PIC X(12) VALUE "  ESTADO: ".
+           03 REC-D-ESTADO       PIC X.
+           03 FILLER             PIC X(12) VALUE "  APLICADO: ".
+           03 REC-D-APLICADO     PIC Z(7)9.
+           03 FILLER             PIC X(8) VALUE "  DEBE: ".
+           03 REC-D-DEBE         PIC Z(7)9.
+       01  REC-PIE.
+           03 FILLER             PIC X(18) VALUE "  SALDO A FAVOR: ".
+           03 REC-P-SALDO        PIC Z(7)9.
+
+       01  MOR-TITULO.
+           03 FILLER             PIC X(30)
+                                  VALUE "LISTADO DE PASAJEROS MOROSOS".
+       01  MOR-DETALLE.
+           03 FILLER             PIC X(11) VALUE "PASAJERO: ".
+           03 MOR-D-PASAJERO     PIC ZZZZ9.
+           03 FILLER             PIC X(8)  VALUE "  ANIO: ".
+           03 MOR-D-ANIO         PIC 9(4).
+           03 FILLER             PIC X(8)  VALUE "  MES: ".
+           03 MOR-D-MES          PIC Z9.
+           03 FILLER             PIC X(8)  VALUE "  DEBE: ".
+           03 MOR-D-DEBE         PIC Z(5)9.
+           03 FILLER             PIC X(10)  VALUE "  NOMBRE: ".
+           03 MOR-D-NOMBRE       PIC X(30).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -85,7 +187,12 @@
       *    ---- Acumulamos todos los pagos del socio
                    PERFORM UNTIL CUO-PASAJERO <> ANT-PASAJERO
                                  OR EOF-CUOTA =1
-                       COMPUTE ACUMCUOTAS = ACUMCUOTAS + CUO-IMPORTE
+                       IF CUO-PENDIENTE
+                           COMPUTE ACUMCUOTAS = ACUMCUOTAS + CUO-IMPORTE
+                           MOVE CUO-RECIBO TO ANT-RECIBO
+                           MOVE 'S' TO CUO-APLICADO
+                           REWRITE CUOTA-REG
+                       END-IF
                        PERFORM 205-LEER-CUOTA
                    END-PERFORM
                    DISPLAY "Total Credito Acumulado: ", ACUMCUOTAS
@@ -98,9 +205,15 @@
                        DISPLAY "SU DEUDA YA ESTABA CANCELADA."
                        DISPLAY "NO SE PROCESO EL PAGO"
                    ELSE
-                     PERFORM 600-CALCULO-MES-IMPAGO
+                     IF ACUMCUOTAS > 0
+                         PERFORM 350-PREGUNTAR-MES-DESTINO
+                         PERFORM 600-CALCULO-MES-IMPAGO
       *    ----Bucle de cancelacion de meses
-                     PERFORM 605-PROCESO-MESES
+                         PERFORM 605-PROCESO-MESES
+                     ELSE
+                         DISPLAY "NO HAY PAGOS NUEVOS PARA APLICAR A "
+                             "ESTE PASAJERO."
+                     END-IF
                    END-IF
             END-PERFORM.
 
@@ -112,16 +225,29 @@
        100-INICIO-GENERAL.
            DISPLAY TITULO-1.
            OPEN
-               INPUT CUOTAS
-               I-O PASAJEROS.
-           MOVE 1 TO I.
-
-           PERFORM UNTIL I > 12
-               ADD VEC-CUOTAMES(I) TO ACUM-CUOTAS-AUX
-               MOVE ACUM-CUOTAS-AUX TO VEC-ACUM-CUOTAS(I)
-
-               ADD 1 TO I
-           END-PERFORM.
+               I-O CUOTAS
+               I-O PASAJEROS
+               OUTPUT RECIBOS, MOROSOS
+               INPUT PASAJEROS-DATOS.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           PERFORM 110-LEER-PARAM-CUOTAS.
+
+       110-LEER-PARAM-CUOTAS.
+           MOVE 0 TO EOF-CUOTASPARAM.
+           OPEN INPUT CUOTASPARAM.
+           READ CUOTASPARAM AT END MOVE 1 TO EOF-CUOTASPARAM.
+           IF EOF-CUOTASPARAM <> 1
+               MOVE 1 TO I
+               PERFORM UNTIL I > 12
+                   IF PARAM-CUOTA-MES(I) > 0
+                       MOVE PARAM-CUOTA-MES(I) TO VEC-CUOTAMES(I)
+                   END-IF
+                   ADD 1 TO I
+               END-PERFORM
+               DISPLAY "CUOTAMES ACTUALIZADO DESDE ARCHIVO DE "
+                   "PARAMETROS"
+           END-IF.
+           CLOSE CUOTASPARAM.
 
        200-POSICIONAMIENTO-CUOTA.
 
@@ -136,10 +262,12 @@
        300-INICIO-CUOTA.
            DISPLAY "lEEMOS PAGOS DEL PASAJERO ", CUO-PASAJERO.
            MOVE CUO-PASAJERO TO ANT-PASAJERO.
+           MOVE CUO-ANIO TO ANT-ANIO.
            move 0 to ACUMCUOTAS.
 
        400-BUSCO-PASAJERO-MES-0.
            MOVE ANT-PASAJERO  TO PAS-PASAJERO.
+           MOVE ANT-ANIO TO PAS-ANIO.
            MOVE ZEROS TO PAS-MES.
            PERFORM 500-LEO-PASAJERO.
 
@@ -174,29 +302,71 @@
                                 ws-acum-pas-pagado + pas-Pagado.
 
 
+       550-VERIFICAR-VENCIMIENTO.
+           IF PAS-ABIERTO AND PAS-MES > 0 AND PAS-DEBE > 0
+               MOVE PAS-ANIO TO WS-VENC-AAAA
+               MOVE PAS-MES TO WS-VENC-MM
+               IF WS-FECHA-HOY > WS-FECHA-VENCIMIENTO
+                   COMPUTE PAS-DEBE = PAS-DEBE +
+                           (PAS-DEBE * WS-PORC-RECARGO)
+                   MOVE "V" TO PAS-ESTADO
+                   DISPLAY "MES ", PAS-MES, " VENCIDO. SE APLICO "
+                       "RECARGO. NUEVO DEBE: ", PAS-DEBE
+               END-IF
+           END-IF.
+
+       350-PREGUNTAR-MES-DESTINO.
+           DISPLAY "Ingrese mes a aplicar el pago (0 = el mas "
+               "antiguo impago):".
+           ACCEPT WS-MES-DESTINO.
+
        600-CALCULO-MES-IMPAGO.
-           DISPLAY "CALCULO MES IMPAGO"
-           MOVE 1 TO I
+           IF WS-MES-DESTINO > 0
+               DISPLAY "PAGO DESTINADO AL MES ", WS-MES-DESTINO
+               MOVE WS-MES-DESTINO TO PAS-MES
+           ELSE
+               DISPLAY "CALCULO MES IMPAGO"
+               PERFORM 608-BUSCAR-MES-IMPAGO-REAL
+           END-IF.
 
-           PERFORM WITH TEST BEFORE UNTIL
-                   ws-acum-pas-pagado < VEC-ACUM-CUOTAS(I)
-                           ADD 1 TO I
-           END-PERFORM.
+       608-BUSCAR-MES-IMPAGO-REAL.
+           MOVE 1 TO I.
+           MOVE "N" TO MES-BUSCAR.
+           PERFORM 609-VERIFICAR-MES-PAGADO
+               UNTIL MES-ENCONTRADO OR I > 12.
+           MOVE I TO PAS-MES.
 
+       609-VERIFICAR-MES-PAGADO.
+           MOVE ANT-PASAJERO TO PAS-PASAJERO.
+           MOVE ANT-ANIO TO PAS-ANIO.
            MOVE I TO PAS-MES.
+           READ PASAJEROS
+               INVALID KEY
+                   MOVE "S" TO MES-BUSCAR
+               NOT INVALID KEY
+                   IF PAS-ESTADO = "C"
+                       ADD 1 TO I
+                   ELSE
+                       MOVE "S" TO MES-BUSCAR
+                   END-IF
+           END-READ.
 
        605-PROCESO-MESES.
            PERFORM 500-LEO-PASAJERO
+           PERFORM 610-IMPRIMIR-ENCABEZADO-RECIBO
 
            PERFORM UNTIL ACUMCUOTAS = 0 OR
                            (PAS-MES = 12 AND PAS-debe = 0)
+                 PERFORM 550-VERIFICAR-VENCIMIENTO
                  PERFORM 700-MES-EN-PROCESO
                  IF ACUMCUOTAS >= PAS-Debe
+                     MOVE PAS-DEBE TO WS-APLICADO-MES
                      COMPUTE ACUMCUOTAS = ACUMCUOTAS - PAS-DEBE
                      MOVE 0 TO PAS-Debe
                      MOVE PAS-Cuota TO PAS-Pagado
                      MOVE "C" TO PAS-Estado
                  ELSE
+                     MOVE ACUMCUOTAS TO WS-APLICADO-MES
                      compute PAS-debe = PAS-debe - ACUMCUOTAS
                      ADD ACUMCUOTAS to PAS-Pagado
                      move 0 to ACUMCUOTAS
@@ -206,17 +376,62 @@
 
                  PERFORM 705-MES-PROCESADO
                  PERFORM 510-REGRABAR
+                 PERFORM 620-IMPRIMIR-DETALLE-RECIBO
 
-
-                 IF PAS-Mes < 12 and ACUMCUOTAS > 0
-                       ADD 1 TO PAS-MES
-                       PERFORM 520-AGREGAR-REGISTRO
-
+                 IF ACUMCUOTAS > 0
+                     PERFORM 606-SIGUIENTE-MES-A-PROCESAR
                  END-IF
 
            END-PERFORM.
 
            PERFORM 530-actualizar-mes-cero.
+           PERFORM 630-IMPRIMIR-PIE-RECIBO.
+
+       606-SIGUIENTE-MES-A-PROCESAR.
+           IF WS-MES-DESTINO > 0
+      *    ----El mes destino ya fue cancelado; el credito restante
+      *    ----se aplica al mes mas antiguo impago, igual que un pago
+      *    ----sin destino especifico
+               MOVE 0 TO WS-MES-DESTINO
+               PERFORM 607-BUSCAR-MES-IMPAGO-RESTANTE
+               PERFORM 500-LEO-PASAJERO
+           ELSE
+               IF PAS-Mes < 12
+                   ADD 1 TO PAS-MES
+                   PERFORM 520-AGREGAR-REGISTRO
+               END-IF
+           END-IF.
+
+       607-BUSCAR-MES-IMPAGO-RESTANTE.
+           PERFORM 608-BUSCAR-MES-IMPAGO-REAL.
+
+       610-IMPRIMIR-ENCABEZADO-RECIBO.
+           MOVE ANT-RECIBO TO REC-E-RECIBO.
+           MOVE ANT-PASAJERO TO REC-E-PASAJERO.
+           MOVE ANT-PASAJERO TO PDA-PASAJERO.
+           PERFORM 615-BUSCAR-NOMBRE-PASAJERO.
+           MOVE WS-PDA-NOMBRE TO REC-E-NOMBRE.
+           WRITE REC-LINEA FROM REC-ENCABEZADO.
+
+       615-BUSCAR-NOMBRE-PASAJERO.
+           MOVE SPACES TO WS-PDA-NOMBRE.
+           READ PASAJEROS-DATOS
+               INVALID KEY
+                   MOVE "(SIN DATOS)" TO WS-PDA-NOMBRE
+               NOT INVALID KEY
+                   MOVE PDA-NOMBRE TO WS-PDA-NOMBRE
+           END-READ.
+
+       620-IMPRIMIR-DETALLE-RECIBO.
+           MOVE PAS-MES TO REC-D-MES.
+           MOVE PAS-ESTADO TO REC-D-ESTADO.
+           MOVE WS-APLICADO-MES TO REC-D-APLICADO.
+           MOVE PAS-DEBE TO REC-D-DEBE.
+           WRITE REC-LINEA FROM REC-DETALLE-MES.
+
+       630-IMPRIMIR-PIE-RECIBO.
+           MOVE ACUMCUOTAS TO REC-P-SALDO.
+           WRITE REC-LINEA FROM REC-PIE.
 
        700-MES-EN-PROCESO.
            DISPLAY "*********MES EN PROCESADO*******"
@@ -232,6 +447,85 @@
            DISPLAY "*PAGADO ", PAS-PAGADO," *DEBE ", PAS-DEBE.
 
 
+       810-LISTAR-MOROSOS.
+           WRITE MOR-LINEA FROM MOR-TITULO.
+           MOVE 0 TO CANT-MOR-TABLA.
+           MOVE LOW-VALUES TO PAS-CLAVE.
+           START PASAJEROS KEY IS > PAS-CLAVE INVALID KEY
+               MOVE 1 TO EOF-PAS.
+           IF EOF-PAS <> 1
+               READ PASAJEROS NEXT AT END MOVE 1 TO EOF-PAS
+           END-IF.
+           PERFORM UNTIL EOF-PAS = 1
+               IF PAS-MES > 0 AND PAS-DEBE > 0
+                   PERFORM 550-VERIFICAR-VENCIMIENTO
+                   PERFORM 510-REGRABAR
+                   IF PAS-VENCIDO
+                       PERFORM 815-ACUMULAR-MOROSO
+                   END-IF
+               END-IF
+               READ PASAJEROS NEXT AT END MOVE 1 TO EOF-PAS
+           END-PERFORM.
+
+           PERFORM 820-ORDENAR-MOROSOS.
+
+           MOVE 0 TO SUB-I.
+           PERFORM 825-IMPRIMIR-MOROSO
+               CANT-MOR-TABLA TIMES.
+
+       815-ACUMULAR-MOROSO.
+           IF CANT-MOR-TABLA < MAX-MOR-TABLA
+               ADD 1 TO CANT-MOR-TABLA
+               MOVE PAS-PASAJERO TO MOR-T-PASAJERO(CANT-MOR-TABLA)
+               MOVE PAS-ANIO     TO MOR-T-ANIO(CANT-MOR-TABLA)
+               MOVE PAS-MES      TO MOR-T-MES(CANT-MOR-TABLA)
+               MOVE PAS-DEBE     TO MOR-T-DEBE(CANT-MOR-TABLA)
+           ELSE
+               DISPLAY "ADVERTENCIA: SUPERA ", MAX-MOR-TABLA,
+                   " MOROSOS, SE OMITEN LOS EXCEDENTES"
+           END-IF.
+
+       820-ORDENAR-MOROSOS.
+           PERFORM 830-PASADA-ORDEN-MOROSOS
+               VARYING SUB-I FROM 1 BY 1
+               UNTIL SUB-I >= CANT-MOR-TABLA.
+
+       830-PASADA-ORDEN-MOROSOS.
+           PERFORM 840-COMPARAR-SWAP-MOROSOS
+               VARYING SUB-J FROM 1 BY 1
+               UNTIL SUB-J > CANT-MOR-TABLA - SUB-I.
+
+       840-COMPARAR-SWAP-MOROSOS.
+           IF MOR-T-DEBE(SUB-J) < MOR-T-DEBE(SUB-J + 1)
+               MOVE MOR-T-PASAJERO(SUB-J) TO MOR-AUX-PASAJERO
+               MOVE MOR-T-ANIO(SUB-J)     TO MOR-AUX-ANIO
+               MOVE MOR-T-MES(SUB-J)      TO MOR-AUX-MES
+               MOVE MOR-T-DEBE(SUB-J)     TO MOR-AUX-DEBE
+               ADD 1 TO SUB-J
+               MOVE MOR-T-PASAJERO(SUB-J) TO MOR-T-PASAJERO(SUB-J - 1)
+               MOVE MOR-T-ANIO(SUB-J)     TO MOR-T-ANIO(SUB-J - 1)
+               MOVE MOR-T-MES(SUB-J)      TO MOR-T-MES(SUB-J - 1)
+               MOVE MOR-T-DEBE(SUB-J)     TO MOR-T-DEBE(SUB-J - 1)
+               MOVE MOR-AUX-PASAJERO      TO MOR-T-PASAJERO(SUB-J)
+               MOVE MOR-AUX-ANIO          TO MOR-T-ANIO(SUB-J)
+               MOVE MOR-AUX-MES           TO MOR-T-MES(SUB-J)
+               MOVE MOR-AUX-DEBE          TO MOR-T-DEBE(SUB-J)
+               SUBTRACT 1 FROM SUB-J
+           END-IF.
+
+       825-IMPRIMIR-MOROSO.
+           ADD 1 TO SUB-I.
+           MOVE MOR-T-PASAJERO(SUB-I) TO MOR-D-PASAJERO.
+           MOVE MOR-T-ANIO(SUB-I)     TO MOR-D-ANIO.
+           MOVE MOR-T-MES(SUB-I)      TO MOR-D-MES.
+           MOVE MOR-T-DEBE(SUB-I)     TO MOR-D-DEBE.
+           MOVE MOR-T-PASAJERO(SUB-I) TO PDA-PASAJERO.
+           PERFORM 615-BUSCAR-NOMBRE-PASAJERO.
+           MOVE WS-PDA-NOMBRE TO MOR-D-NOMBRE.
+           WRITE MOR-LINEA FROM MOR-DETALLE.
+
        800-fin-general.
-           close CUOTAS , PASAJEROS.
+           MOVE 0 TO EOF-PAS.
+           PERFORM 810-LISTAR-MOROSOS.
+           close CUOTAS , PASAJEROS, RECIBOS, MOROSOS, PASAJEROS-DATOS.
        END PROGRAM YOUR-PROGRAM-NAME.
