@@ -0,0 +1,134 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PASAJEROS-DATOS
+           ASSIGN TO '../pasajeros_datos.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PDA-PASAJERO
+               FILE STATUS IS WS-PDA-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PASAJEROS-DATOS.
+       01  PDA-REG.
+           03 PDA-PASAJERO                     PIC 9(5).
+           03 PDA-NOMBRE                       PIC X(30).
+           03 PDA-TELEFONO                     PIC X(15).
+           03 PDA-EMAIL                        PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  OPCION                              PIC X.
+           88 OPCION-ALTA                      VALUE '1'.
+           88 OPCION-CAMBIO                    VALUE '2'.
+           88 OPCION-BAJA                      VALUE '3'.
+           88 OPCION-CONSULTA                  VALUE '4'.
+           88 OPCION-SALIR                     VALUE '5'.
+       77  WS-PDA-STATUS                       PIC X(02).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO-GENERAL.
+            PERFORM 150-MOSTRAR-MENU.
+            PERFORM UNTIL OPCION-SALIR
+               EVALUATE TRUE
+                   WHEN OPCION-ALTA
+                       PERFORM 200-ALTA
+                   WHEN OPCION-CAMBIO
+                       PERFORM 300-CAMBIO
+                   WHEN OPCION-BAJA
+                       PERFORM 400-BAJA
+                   WHEN OPCION-CONSULTA
+                       PERFORM 500-CONSULTA
+                   WHEN OTHER
+                       DISPLAY 'Opcion invalida.'
+               END-EVALUATE
+               PERFORM 150-MOSTRAR-MENU
+            END-PERFORM.
+            PERFORM 900-FIN-GENERAL.
+            STOP RUN.
+
+       100-INICIO-GENERAL.
+           OPEN I-O PASAJEROS-DATOS.
+           IF WS-PDA-STATUS = '35'
+               OPEN OUTPUT PASAJEROS-DATOS
+               CLOSE PASAJEROS-DATOS
+               OPEN I-O PASAJEROS-DATOS
+           END-IF.
+
+       150-MOSTRAR-MENU.
+           DISPLAY ' '.
+           DISPLAY '1-Alta  2-Cambio  3-Baja  4-Consulta  5-Salir'.
+           DISPLAY 'Ingrese opcion:'.
+           ACCEPT OPCION.
+
+       200-ALTA.
+           DISPLAY 'Ingrese numero de pasajero:'.
+           ACCEPT PDA-PASAJERO.
+           DISPLAY 'Ingrese nombre:'.
+           ACCEPT PDA-NOMBRE.
+           DISPLAY 'Ingrese telefono:'.
+           ACCEPT PDA-TELEFONO.
+           DISPLAY 'Ingrese email:'.
+           ACCEPT PDA-EMAIL.
+           WRITE PDA-REG INVALID KEY
+                               DISPLAY 'Registro existente.'.
+
+       300-CAMBIO.
+           DISPLAY 'Ingrese numero de pasajero a modificar:'.
+           ACCEPT PDA-PASAJERO.
+           READ PASAJEROS-DATOS
+               INVALID KEY
+                   DISPLAY 'Pasajero inexistente.'
+               NOT INVALID KEY
+                   PERFORM 310-MODIFICAR-DATOS
+                   REWRITE PDA-REG
+           END-READ.
+
+       310-MODIFICAR-DATOS.
+           DISPLAY 'Nombre actual: ', PDA-NOMBRE.
+           DISPLAY 'Ingrese nuevo nombre:'.
+           ACCEPT PDA-NOMBRE.
+           DISPLAY 'Telefono actual: ', PDA-TELEFONO.
+           DISPLAY 'Ingrese nuevo telefono:'.
+           ACCEPT PDA-TELEFONO.
+           DISPLAY 'Email actual: ', PDA-EMAIL.
+           DISPLAY 'Ingrese nuevo email:'.
+           ACCEPT PDA-EMAIL.
+
+       400-BAJA.
+           DISPLAY 'Ingrese numero de pasajero a eliminar:'.
+           ACCEPT PDA-PASAJERO.
+           READ PASAJEROS-DATOS
+               INVALID KEY
+                   DISPLAY 'Pasajero inexistente.'
+               NOT INVALID KEY
+                   DELETE PASAJEROS-DATOS
+                   DISPLAY 'Pasajero eliminado.'
+           END-READ.
+
+       500-CONSULTA.
+           DISPLAY 'Ingrese numero de pasajero a consultar:'.
+           ACCEPT PDA-PASAJERO.
+           READ PASAJEROS-DATOS
+               INVALID KEY
+                   DISPLAY 'Pasajero inexistente.'
+               NOT INVALID KEY
+                   DISPLAY 'Nombre: ', PDA-NOMBRE
+                   DISPLAY 'Telefono: ', PDA-TELEFONO
+                   DISPLAY 'Email: ', PDA-EMAIL
+           END-READ.
+
+       900-FIN-GENERAL.
+           CLOSE PASAJEROS-DATOS.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
