@@ -14,7 +14,10 @@
            SELECT CLIENVIP ASSIGN TO '../clienvip.dat'
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS CLI-CLAVE.
+               RECORD KEY IS CLI-CLAVE
+               FILE STATUS IS WS-CLIENVIP-STATUS.
+           SELECT AUDITORIA ASSIGN TO '../auditoria.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,10 +26,32 @@
            03 CLI-CLAVE.
                05 cli-vend                     PIC 9(3).
                05 cli-codcli                   PIC 9(6).
-           03 cli-ganancia                     PIC 9(10).
+           03 cli-ganancia                     PIC S9(8)V99.
            03 cli-nombre                       PIC X(30).
+       FD  AUDITORIA.
+       01  AUD-LINEA                           PIC X(100).
 
        WORKING-STORAGE SECTION.
+       01  WS-NUEVO-GANANCIA                   PIC S9(8)V99.
+       01  WS-NUEVO-NOMBRE                     PIC X(30).
+       01  CONFIRMA                            PIC X.
+           88 CONFIRMA-SI                      VALUE 'S'.
+       01  AUD-DETALLE.
+           03 AUD-FECHA                        PIC 9(8).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-HORA                         PIC 9(8).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-PROGRAMA                     PIC X(15)
+                                      VALUE "GRABARCLIENVIP".
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-ACCION                       PIC X(10).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-CLAVE                        PIC X(20).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-OPERADOR                     PIC X(10).
+       77  CTL-CANT-ALTAS                      PIC 9(6) VALUE 0.
+       77  CTL-SUMA-GANANCIA                   PIC S9(10)V99 VALUE 0.
+       77  WS-CLIENVIP-STATUS                  PIC X(02).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM 100-INICIO-GENERAL.
@@ -40,7 +65,18 @@
             STOP RUN.
 
        100-INICIO-GENERAL.
-           OPEN OUTPUT CLIENVIP.
+           PERFORM 105-ABRIR-CLIENVIP.
+           OPEN EXTEND AUDITORIA.
+           DISPLAY 'Ingrese codigo de operador:'.
+           ACCEPT AUD-OPERADOR.
+
+       105-ABRIR-CLIENVIP.
+           OPEN I-O CLIENVIP.
+           IF WS-CLIENVIP-STATUS = '35'
+               OPEN OUTPUT CLIENVIP
+               CLOSE CLIENVIP
+               OPEN I-O CLIENVIP
+           END-IF.
 
        200-INGRESAR-CLI-VEND.
            DISPLAY
@@ -51,16 +87,56 @@
            DISPLAY 'Ingrese codigo del cliente:'.
            ACCEPT cli-codcli.
            DISPLAY 'Ingrese ganancia del cliente:'.
-           ACCEPT cli-ganancia.
+           ACCEPT WS-NUEVO-GANANCIA.
            DISPLAY 'Ingrese nombre del cliente:'.
-           ACCEPT cli-nombre.
-
+           ACCEPT WS-NUEVO-NOMBRE.
+           MOVE WS-NUEVO-GANANCIA TO cli-ganancia.
+           MOVE WS-NUEVO-NOMBRE   TO cli-nombre.
 
        400-PROCESO.
-           WRITE cli-reg INVALID KEY
-                               DISPLAY 'Registro existente.'.
+           WRITE cli-reg
+               INVALID KEY
+                   PERFORM 420-ACTUALIZAR-CLIENTE
+               NOT INVALID KEY
+                   MOVE CLI-CLAVE TO AUD-CLAVE
+                   MOVE 'ALTA' TO AUD-ACCION
+                   PERFORM 450-GRABAR-AUDITORIA
+                   ADD 1 TO CTL-CANT-ALTAS
+                   ADD cli-ganancia TO CTL-SUMA-GANANCIA
+           END-WRITE.
+
+       420-ACTUALIZAR-CLIENTE.
+           DISPLAY 'Registro existente. Datos actuales:'.
+           READ CLIENVIP
+               INVALID KEY
+                   DISPLAY 'No se pudo releer el registro existente.'
+               NOT INVALID KEY
+                   DISPLAY '  GANANCIA ACTUAL: ', cli-ganancia
+                   DISPLAY '  NOMBRE ACTUAL  : ', cli-nombre
+                   DISPLAY 'Desea actualizar con los datos '
+                       'ingresados (S/N)?'
+                   ACCEPT CONFIRMA
+                   IF CONFIRMA-SI
+                       MOVE WS-NUEVO-GANANCIA TO cli-ganancia
+                       MOVE WS-NUEVO-NOMBRE   TO cli-nombre
+                       REWRITE cli-reg
+                       MOVE CLI-CLAVE TO AUD-CLAVE
+                       MOVE 'CAMBIO' TO AUD-ACCION
+                       PERFORM 450-GRABAR-AUDITORIA
+                   ELSE
+                       DISPLAY 'Actualizacion cancelada.'
+                   END-IF
+           END-READ.
+
+       450-GRABAR-AUDITORIA.
+           ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           WRITE AUD-LINEA FROM AUD-DETALLE.
 
        500-FIN-GENERAL.
-           CLOSE CLIENVIP.
+           DISPLAY '--- CONTROL DE LOTE ---'.
+           DISPLAY 'CLIENTES VIP NUEVOS GRABADOS: ', CTL-CANT-ALTAS.
+           DISPLAY 'SUMA DE GANANCIAS INGRESADAS: ', CTL-SUMA-GANANCIA.
+           CLOSE CLIENVIP, AUDITORIA.
 
        END PROGRAM YOUR-PROGRAM-NAME.
