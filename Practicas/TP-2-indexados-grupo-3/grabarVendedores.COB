@@ -0,0 +1,112 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDEDORES
+           ASSIGN TO '../vendedores.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS vend-codigo
+               FILE STATUS IS WS-VENDEDORES-STATUS.
+           SELECT AUDITORIA ASSIGN TO '../auditoria.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDEDORES.
+       01  vend-reg.
+           03 vend-codigo                      PIC 9(3).
+           03 vend-nombre                      PIC X(30).
+           03 vend-region                      PIC X(15).
+           03 vend-pct-comision                PIC 9V99.
+       FD  AUDITORIA.
+       01  AUD-LINEA                           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  AUD-DETALLE.
+           03 AUD-FECHA                        PIC 9(8).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-HORA                         PIC 9(8).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-PROGRAMA                     PIC X(15)
+                                      VALUE "GRABARVENDEDOR".
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-ACCION                       PIC X(10).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-CLAVE                        PIC X(20).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-OPERADOR                     PIC X(10).
+       77  CTL-CANT-ALTAS                      PIC 9(6) VALUE 0.
+       77  CTL-SUMA-CODIGO                     PIC 9(8) VALUE 0.
+       77  WS-VENDEDORES-STATUS                PIC X(02).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO-GENERAL.
+            PERFORM 200-INGRESAR-VEND.
+            PERFORM UNTIL vend-codigo = 0
+               PERFORM 300-INGRESAR-RESTO
+               PERFORM 400-PROCESO
+               PERFORM 200-INGRESAR-VEND
+            END-PERFORM.
+            PERFORM 500-FIN-GENERAL.
+            STOP RUN.
+
+       100-INICIO-GENERAL.
+           PERFORM 105-ABRIR-VENDEDORES.
+           OPEN EXTEND AUDITORIA.
+           DISPLAY 'Ingrese codigo de operador:'.
+           ACCEPT AUD-OPERADOR.
+
+       105-ABRIR-VENDEDORES.
+           OPEN I-O VENDEDORES.
+           IF WS-VENDEDORES-STATUS = '35'
+               OPEN OUTPUT VENDEDORES
+               CLOSE VENDEDORES
+               OPEN I-O VENDEDORES
+           END-IF.
+
+       200-INGRESAR-VEND.
+           DISPLAY 'Ingrese codigo del vendedor (finalizar = cero):'.
+           ACCEPT vend-codigo.
+
+       300-INGRESAR-RESTO.
+           DISPLAY 'Ingrese nombre del vendedor:'.
+           ACCEPT vend-nombre.
+           DISPLAY 'Ingrese region del vendedor:'.
+           ACCEPT vend-region.
+           DISPLAY 'Ingrese porcentaje de comision (ej: 0,05 = 5%):'.
+           ACCEPT vend-pct-comision.
+
+       400-PROCESO.
+           WRITE vend-reg
+               INVALID KEY
+                   DISPLAY 'Registro existente.'
+               NOT INVALID KEY
+                   MOVE vend-codigo TO AUD-CLAVE
+                   PERFORM 450-GRABAR-AUDITORIA
+                   ADD 1 TO CTL-CANT-ALTAS
+                   ADD vend-codigo TO CTL-SUMA-CODIGO
+           END-WRITE.
+
+       450-GRABAR-AUDITORIA.
+           ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE 'ALTA' TO AUD-ACCION.
+           WRITE AUD-LINEA FROM AUD-DETALLE.
+
+       500-FIN-GENERAL.
+           DISPLAY '--- CONTROL DE LOTE ---'.
+           DISPLAY 'VENDEDORES GRABADOS: ', CTL-CANT-ALTAS.
+           DISPLAY 'TOTAL DE CONTROL (SUMA DE CODIGOS): ',
+               CTL-SUMA-CODIGO.
+           CLOSE VENDEDORES, AUDITORIA.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
