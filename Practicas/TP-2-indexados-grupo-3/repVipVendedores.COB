@@ -0,0 +1,187 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENVIP ASSIGN TO '../clienvip.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-CLAVE.
+           SELECT VENDEDORES ASSIGN TO '../vendedores.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS vend-codigo.
+           SELECT REPVIP ASSIGN TO '../reporte_vip_vendedores.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENVIP.
+       01  cli-reg.
+           03 CLI-CLAVE.
+               05 cli-vend                     PIC 9(3).
+               05 cli-codcli                   PIC 9(6).
+           03 cli-ganancia                     PIC S9(8)V99.
+           03 cli-nombre                       PIC X(30).
+       FD  VENDEDORES.
+       01  vend-reg.
+           03 vend-codigo                      PIC 9(3).
+           03 vend-nombre                      PIC X(30).
+           03 vend-region                      PIC X(15).
+           03 vend-pct-comision                PIC 9V99.
+       FD  REPVIP.
+       01  REP-LINEA                           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  REP-ENCAB-VEND.
+           03 FILLER                           PIC X(15)
+                                      VALUE "VENDEDOR VIP: ".
+           03 REP-E-VEND                       PIC ZZ9.
+           03 FILLER                           PIC X(9)
+                                      VALUE "  NOMBRE:".
+           03 REP-E-NOMBRE                     PIC X(30).
+           03 FILLER                           PIC X(9)
+                                      VALUE "  REGION:".
+           03 REP-E-REGION                     PIC X(15).
+       01  REP-DETALLE-VIP.
+           03 FILLER                           PIC X(8)
+                                      VALUE "  PUESTO".
+           03 REP-D-PUESTO                     PIC Z9.
+           03 FILLER                           PIC X(12)
+                                      VALUE "  CLIENTE: ".
+           03 REP-D-CLI                        PIC ZZZZZ9.
+           03 FILLER                           PIC X(11)
+                                      VALUE "  NOMBRE: ".
+           03 REP-D-NOMBRE                     PIC X(30).
+           03 FILLER                           PIC X(12)
+                                      VALUE "  GANANCIA: ".
+           03 REP-D-GANANCIA                   PIC -(6)9,99.
+
+       77  EOF-CLIENVIP                        PIC 9 VALUE 0.
+       77  ANT-VEND-VIP                        PIC 9(3).
+       77  WS-VEND-NOMBRE                      PIC X(30).
+       77  WS-VEND-REGION                      PIC X(15).
+       77  CANT-VIP-TABLA                      PIC 99 VALUE 0.
+       77  MAX-VIP-TABLA                       PIC 99 VALUE 99.
+       77  SUB-I                               PIC 99.
+       77  SUB-J                               PIC 99.
+       77  VIP-AUX-CODCLI                      PIC 9(6).
+       77  VIP-AUX-NOMBRE                      PIC X(30).
+       77  VIP-AUX-GANANCIA                    PIC S9(8)V99.
+
+       01  TABLA-VIP.
+           03 VIP-ITEM OCCURS 99 TIMES
+                        INDEXED BY IDX-VIP.
+               05 VIP-T-CODCLI                 PIC 9(6).
+               05 VIP-T-NOMBRE                 PIC X(30).
+               05 VIP-T-GANANCIA               PIC S9(8)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIO-GENERAL.
+           PERFORM 2000-LEER-CLIENVIP.
+           PERFORM UNTIL EOF-CLIENVIP = 1
+               MOVE cli-vend TO ANT-VEND-VIP
+               PERFORM 3000-INICIO-VENDEDOR
+               PERFORM UNTIL EOF-CLIENVIP = 1
+                             OR cli-vend <> ANT-VEND-VIP
+                   PERFORM 3100-ACUMULAR-CLIENTE
+                   PERFORM 2000-LEER-CLIENVIP
+               END-PERFORM
+               PERFORM 4000-FIN-VENDEDOR
+           END-PERFORM.
+           PERFORM 9000-FIN-GENERAL.
+           STOP RUN.
+
+       1000-INICIO-GENERAL.
+           OPEN INPUT CLIENVIP.
+           OPEN INPUT VENDEDORES.
+           OPEN OUTPUT REPVIP.
+
+       2000-LEER-CLIENVIP.
+           READ CLIENVIP NEXT AT END MOVE 1 TO EOF-CLIENVIP.
+
+       3000-INICIO-VENDEDOR.
+           MOVE 0 TO CANT-VIP-TABLA.
+
+       3100-ACUMULAR-CLIENTE.
+           IF CANT-VIP-TABLA < MAX-VIP-TABLA
+               ADD 1 TO CANT-VIP-TABLA
+               MOVE cli-codcli   TO VIP-T-CODCLI(CANT-VIP-TABLA)
+               MOVE cli-nombre   TO VIP-T-NOMBRE(CANT-VIP-TABLA)
+               MOVE cli-ganancia TO VIP-T-GANANCIA(CANT-VIP-TABLA)
+           ELSE
+               DISPLAY "ADVERTENCIA: VENDEDOR ", ANT-VEND-VIP,
+                   " SUPERA ", MAX-VIP-TABLA,
+                   " CLIENTES VIP, SE OMITEN LOS EXCEDENTES"
+           END-IF.
+
+       4000-FIN-VENDEDOR.
+           PERFORM 5000-ORDENAR-TABLA.
+           PERFORM 4050-BUSCAR-VENDEDOR.
+           MOVE ANT-VEND-VIP TO REP-E-VEND.
+           MOVE WS-VEND-NOMBRE TO REP-E-NOMBRE.
+           MOVE WS-VEND-REGION TO REP-E-REGION.
+           WRITE REP-LINEA FROM REP-ENCAB-VEND.
+           MOVE 0 TO SUB-I.
+           PERFORM 4100-IMPRIMIR-RANKING
+               CANT-VIP-TABLA TIMES.
+
+       4050-BUSCAR-VENDEDOR.
+           MOVE ANT-VEND-VIP TO vend-codigo.
+           MOVE SPACES TO WS-VEND-NOMBRE.
+           MOVE SPACES TO WS-VEND-REGION.
+           READ VENDEDORES
+               INVALID KEY
+                   MOVE "(SIN MAESTRO)" TO WS-VEND-NOMBRE
+               NOT INVALID KEY
+                   MOVE vend-nombre TO WS-VEND-NOMBRE
+                   MOVE vend-region TO WS-VEND-REGION
+           END-READ.
+
+       4100-IMPRIMIR-RANKING.
+           ADD 1 TO SUB-I.
+           MOVE SUB-I TO REP-D-PUESTO.
+           MOVE VIP-T-CODCLI(SUB-I)   TO REP-D-CLI.
+           MOVE VIP-T-NOMBRE(SUB-I)   TO REP-D-NOMBRE.
+           MOVE VIP-T-GANANCIA(SUB-I) TO REP-D-GANANCIA.
+           WRITE REP-LINEA FROM REP-DETALLE-VIP.
+
+       5000-ORDENAR-TABLA.
+           PERFORM 5100-PASADA-ORDEN
+               VARYING SUB-I FROM 1 BY 1
+               UNTIL SUB-I >= CANT-VIP-TABLA.
+
+       5100-PASADA-ORDEN.
+           PERFORM 5110-COMPARAR-SWAP
+               VARYING SUB-J FROM 1 BY 1
+               UNTIL SUB-J > CANT-VIP-TABLA - SUB-I.
+
+       5110-COMPARAR-SWAP.
+           IF VIP-T-GANANCIA(SUB-J) < VIP-T-GANANCIA(SUB-J + 1)
+               MOVE VIP-T-CODCLI(SUB-J)   TO VIP-AUX-CODCLI
+               MOVE VIP-T-NOMBRE(SUB-J)   TO VIP-AUX-NOMBRE
+               MOVE VIP-T-GANANCIA(SUB-J) TO VIP-AUX-GANANCIA
+               ADD 1 TO SUB-J
+               MOVE VIP-T-CODCLI(SUB-J)   TO VIP-T-CODCLI(SUB-J - 1)
+               MOVE VIP-T-NOMBRE(SUB-J)   TO VIP-T-NOMBRE(SUB-J - 1)
+               MOVE VIP-T-GANANCIA(SUB-J) TO VIP-T-GANANCIA(SUB-J - 1)
+               MOVE VIP-AUX-CODCLI        TO VIP-T-CODCLI(SUB-J)
+               MOVE VIP-AUX-NOMBRE        TO VIP-T-NOMBRE(SUB-J)
+               MOVE VIP-AUX-GANANCIA      TO VIP-T-GANANCIA(SUB-J)
+               SUBTRACT 1 FROM SUB-J
+           END-IF.
+
+       9000-FIN-GENERAL.
+           CLOSE CLIENVIP, VENDEDORES, REPVIP.
+           DISPLAY "REPORTE VIP POR VENDEDOR GENERADO.".
+
+       END PROGRAM YOUR-PROGRAM-NAME.
