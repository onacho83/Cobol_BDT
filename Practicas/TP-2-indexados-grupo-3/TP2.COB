@@ -27,6 +27,26 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CLI-CLAVE.
+           SELECT REPVEND ASSIGN TO '../reporte_vendedores.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCART ASSIGN TO '../excepciones_articulos.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL TP2PARAM ASSIGN TO '../tp2_param.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL TP2CTRL ASSIGN TO '../tp2_control.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VENDEDORES
+           ASSIGN TO '../vendedores.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS vend-codigo.
+           SELECT ARTICULOSHIST
+           ASSIGN TO '../articulos_hist.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-CLAVE.
+           SELECT CLIVIPHIST ASSIGN TO '../clienvip_historial.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -35,37 +55,102 @@
            03 mov-vend                         PIC 9(3).
            03 mov-cliente                      PIC 9(6).
            03 mov-factura                      PIC 9(12).
+           03 mov-tipo                         PIC X.
+               88 MOV-VENTA                    VALUE 'V'.
+               88 MOV-DEVOLUCION                VALUE 'D'.
        FD  ARTICULOS.
        01  art-reg.
            03 art-codigo                       PIC X(8).
            03 art-descrip                      PIC X(30).
-           03 art-costo                        PIC 9(10).
+           03 art-costo                        PIC 9(8)V99.
        FD  FACTURAS.
        01  fact-reg.
            03 FACT-CLAVE.
                05 fact-factura                 PIC 9(12).
                05 fact-art                     PIC X(8).
-           03 fact-precio                      PIC 9(10).
+           03 fact-precio                      PIC 9(8)V99.
            03 fact-cantidad                    PIC 9(4).
+           03 fact-vend                        PIC 9(3).
+           03 fact-cliente                     PIC 9(6).
        FD  CLIENVIP.
        01  cli-reg.
            03 CLI-CLAVE.
                05 cli-vend                     PIC 9(3).
                05 cli-codcli                   PIC 9(6).
-           03 cli-ganancia                     PIC 9(10).
+           03 cli-ganancia                     PIC S9(8)V99.
            03 cli-nombre                       PIC X(30).
-
+       FD  REPVEND.
+       01  REP-LINEA                           PIC X(100).
+       FD  EXCART.
+       01  EXC-LINEA                           PIC X(66).
+       FD  TP2PARAM.
+       01  PARAM-REG.
+           03 PARAM-CANT-MAX-VIP               PIC 99.
+           03 PARAM-OVERRIDE-DUP               PIC X.
+       FD  TP2CTRL.
+       01  CTRL-REG.
+           03 CTRL-FECHA                       PIC 9(8).
+           03 CTRL-CANT-MOV                    PIC 9(8).
+           03 CTRL-CHECKSUM                    PIC 9(12).
+       FD  VENDEDORES.
+       01  vend-reg.
+           03 vend-codigo                      PIC 9(3).
+           03 vend-nombre                      PIC X(30).
+           03 vend-region                      PIC X(15).
+           03 vend-pct-comision                PIC 9V99.
+       FD  ARTICULOSHIST.
+       01  HIST-REG.
+           03 HIST-CLAVE.
+               05 HIST-ART-CODIGO               PIC X(8).
+               05 HIST-FECHA-VIGENCIA            PIC 9(8).
+           03 HIST-COSTO                        PIC 9(8)V99.
+       FD  CLIVIPHIST.
+       01  CVH-LINEA                            PIC X(119).
 
 
        WORKING-STORAGE SECTION.
 
+       01  REP-DETALLE.
+           03 FILLER                           PIC X(10)
+                                                VALUE "VENDEDOR: ".
+           03 REP-D-VEND                       PIC ZZ9.
+           03 FILLER                           PIC X(11)
+                                                VALUE "  CLIENTE: ".
+           03 REP-D-CLI                        PIC ZZZZZ9.
+           03 FILLER                           PIC X(12)
+                                                VALUE "  GANANCIA: ".
+           03 REP-D-GANANCIA                   PIC -(6)9,99.
+           03 FILLER                           PIC X(12)
+               VALUE "  COMISION: ".
+           03 REP-D-COMISION                   PIC -(6)9,99.
+       01  REP-TOTAL-VEND.
+           03 FILLER                           PIC X(10)
+                                                VALUE "VENDEDOR: ".
+           03 REP-T-VEND                        PIC ZZ9.
+           03 FILLER                           PIC X(29)
+               VALUE "  TOTAL GANANCIAS VENDEDOR: ".
+           03 REP-T-GANANCIA                   PIC -(6)9,99.
+           03 FILLER                           PIC X(21)
+               VALUE "  TOTAL COMISION: ".
+           03 REP-T-COMISION                   PIC -(6)9,99.
+       77  ACUM-GANANCIAS-VEND                 PIC S9(8)V99.
+       01  EXC-DETALLE.
+           03 FILLER                           PIC X(10)
+               VALUE "FACTURA: ".
+           03 EXC-FACTURA                      PIC Z(11)9.
+           03 FILLER                           PIC X(14)
+               VALUE "  ARTICULO: ".
+           03 EXC-ARTICULO                     PIC X(8).
+           03 FILLER                           PIC X(22)
+               VALUE "  ARTICULO INEXISTENTE".
+
        77  EOF-MOVART                          PIC 9.
        77  ANT-VEND                            PIC 9(3).
        77  ANT-CLI                             PIC 9(6).
        77  ANT-FACT                            PIC 9(12).
        77  EOF-FACTURAS                        PIC 9.
-       77  ACUM-GANANCIAS-TOTAL                PIC 9(10).
-       77  GANANCIA-ART                        PIC 9(10).
+       77  ACUM-GANANCIAS-TOTAL                PIC S9(8)V99.
+       77  GANANCIA-ART                        PIC S9(8)V99.
        77  ART-ENCONTRADO                      PIC X.
        01  VIP-BUSCAR                          PIC X.
            88 VIP-ENCONTRADO                   VALUE 'S'.
@@ -74,8 +159,42 @@
        77  EOF-CLIENVIP                        PIC 9.
        77  CONT-CLIVIP                         PIC 99.
        77  MENOR-CLI                           PIC 9(6).
-       77  MENOR-GANANCIA                      PIC 9(10).
+       77  MENOR-GANANCIA                      PIC S9(8)V99.
+       77  MENOR-NOMBRE                        PIC X(30).
        77  CONT                                PIC 999.
+       77  SEQ-ANT-VEND                        PIC 9(3) VALUE 0.
+       77  SEQ-ANT-CLI                         PIC 9(6) VALUE 0.
+       77  CANT-MAX-VIP                        PIC 99 VALUE 10.
+       77  EOF-TP2PARAM                        PIC 9.
+       77  EOF-TP2CTRL                         PIC 9.
+       77  OVERRIDE-DUPLICADO                  PIC X VALUE 'N'.
+       77  MOV-CANT-BATCH                      PIC 9(8) VALUE 0.
+       77  MOV-CHECKSUM-BATCH                  PIC 9(12) VALUE 0.
+       77  PREV-CANT-MOV                       PIC 9(8) VALUE 0.
+       77  PREV-CHECKSUM                       PIC 9(12) VALUE 0.
+       77  HUBO-CORRIDA-ANTERIOR               PIC X VALUE 'N'.
+       77  PCT-COMISION-VEND                   PIC 9V99 VALUE 0.
+       77  COMISION-ART                        PIC S9(8)V99.
+       77  ACUM-COMISION-TOTAL                 PIC S9(8)V99.
+       77  ACUM-COMISION-VEND                  PIC S9(8)V99.
+       77  WS-FECHA-PROCESO                    PIC 9(8).
+       77  COSTO-EFECTIVO                      PIC 9(8)V99.
+       01  CVH-DETALLE.
+           03 FILLER                           PIC X(10)
+               VALUE "VENDEDOR: ".
+           03 CVH-VEND                         PIC ZZ9.
+           03 FILLER                           PIC X(11)
+               VALUE "  CLIENTE: ".
+           03 CVH-CODCLI                       PIC ZZZZZ9.
+           03 FILLER                           PIC X(11)
+               VALUE "  NOMBRE: ".
+           03 CVH-NOMBRE                       PIC X(30).
+           03 FILLER                           PIC X(12)
+               VALUE "  GANANCIA: ".
+           03 CVH-GANANCIA                     PIC -(6)9,99.
+           03 FILLER                           PIC X(18)
+               VALUE "  FECHA BAJA VIP: ".
+           03 CVH-FECHA                        PIC 9(8).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -99,24 +218,112 @@
 
        1000-INICIO-GENERAL.
            OPEN
-               INPUT MOVART, FACTURAS, ARTICULOS
-               I-O CLIENVIP.
+               INPUT MOVART, FACTURAS, ARTICULOS, TP2PARAM, VENDEDORES,
+                     ARTICULOSHIST
+               I-O CLIENVIP
+               OUTPUT REPVEND, EXCART
+               EXTEND CLIVIPHIST.
            DISPLAY "Abrimos archivos".
+           ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD.
+           PERFORM 1100-LEER-PARAMETROS.
+           PERFORM 1200-VALIDAR-CORRIDA-DUPLICADA.
+
+       1100-LEER-PARAMETROS.
+           READ TP2PARAM AT END MOVE 1 TO EOF-TP2PARAM.
+           IF EOF-TP2PARAM <> 1 AND PARAM-CANT-MAX-VIP > 0
+               MOVE PARAM-CANT-MAX-VIP TO CANT-MAX-VIP
+           END-IF.
+           IF EOF-TP2PARAM <> 1
+               MOVE PARAM-OVERRIDE-DUP TO OVERRIDE-DUPLICADO
+           END-IF.
+           CLOSE TP2PARAM.
+           DISPLAY "CANTIDAD MAXIMA DE VIP POR VENDEDOR: "
+               CANT-MAX-VIP.
+
+       1200-VALIDAR-CORRIDA-DUPLICADA.
+           OPEN INPUT TP2CTRL.
+           READ TP2CTRL AT END MOVE 1 TO EOF-TP2CTRL.
+           IF EOF-TP2CTRL <> 1
+               MOVE 'S' TO HUBO-CORRIDA-ANTERIOR
+               MOVE CTRL-CANT-MOV TO PREV-CANT-MOV
+               MOVE CTRL-CHECKSUM TO PREV-CHECKSUM
+           END-IF.
+           CLOSE TP2CTRL.
+
+           PERFORM 1210-CALCULAR-CONTROL-LOTE.
+
+           IF HUBO-CORRIDA-ANTERIOR = 'S'
+               AND MOV-CANT-BATCH = PREV-CANT-MOV
+               AND MOV-CHECKSUM-BATCH = PREV-CHECKSUM
+               AND OVERRIDE-DUPLICADO <> 'S'
+               DISPLAY "ESTE LOTE DE MOVART YA FUE PROCESADO EN LA "
+                   "CORRIDA ANTERIOR (MISMA CANTIDAD Y CHECKSUM)."
+               DISPLAY "USE EL OVERRIDE EN tp2_param.dat PARA "
+                   "FORZAR LA CORRIDA. ABORTANDO."
+               STOP RUN WITH ERROR STATUS 16
+           END-IF.
+
+       1210-CALCULAR-CONTROL-LOTE.
+           MOVE 0 TO MOV-CANT-BATCH.
+           MOVE 0 TO MOV-CHECKSUM-BATCH.
+           CLOSE MOVART.
+           OPEN INPUT MOVART.
+           READ MOVART AT END MOVE 1 TO EOF-MOVART.
+           PERFORM UNTIL EOF-MOVART = 1
+               ADD 1 TO MOV-CANT-BATCH
+               ADD mov-factura TO MOV-CHECKSUM-BATCH
+               READ MOVART AT END MOVE 1 TO EOF-MOVART
+           END-PERFORM.
+           CLOSE MOVART.
+           OPEN INPUT MOVART.
+           MOVE 0 TO EOF-MOVART.
 
        2000-LEER-MOVIMIENTOS.
            DISPLAY "lEEMOS MOVART"
            READ MOVART AT END MOVE 1 TO EOF-MOVART.
+           IF EOF-MOVART <> 1
+               PERFORM 2100-VALIDAR-SECUENCIA
+           END-IF.
+
+       2100-VALIDAR-SECUENCIA.
+           IF mov-vend < SEQ-ANT-VEND OR
+              (mov-vend = SEQ-ANT-VEND AND mov-cliente < SEQ-ANT-CLI)
+               DISPLAY "MOVART FUERA DE SECUENCIA. VEND ", mov-vend,
+                   " CLIENTE ", mov-cliente
+               DISPLAY "DEBE VENIR ORDENADO POR VENDEDOR Y CLIENTE."
+               CLOSE MOVART, ARTICULOS, CLIENVIP, FACTURAS, REPVEND,
+                   EXCART, VENDEDORES, ARTICULOSHIST, CLIVIPHIST
+               STOP RUN WITH ERROR STATUS 16
+           END-IF.
+           MOVE mov-vend TO SEQ-ANT-VEND.
+           MOVE mov-cliente TO SEQ-ANT-CLI.
 
        3000-INICIO-VENDEDOR.
 
            MOVE mov-vend TO ANT-VEND.
            MOVE 0 TO CONT.
+           MOVE 0 TO ACUM-GANANCIAS-VEND.
+           MOVE 0 TO ACUM-COMISION-VEND.
+           PERFORM 3100-BUSCAR-VENDEDOR.
       **   contador de cantidad de registros de clientes por vendedor
            DISPLAY "procesando el vendedor:  ", mov-vend.
+
+       3100-BUSCAR-VENDEDOR.
+           MOVE mov-vend TO vend-codigo.
+           MOVE 0 TO PCT-COMISION-VEND.
+           READ VENDEDORES
+               INVALID KEY
+                   DISPLAY "VENDEDOR SIN MAESTRO, COMISION 0: ",
+                       mov-vend
+               NOT INVALID KEY
+                   MOVE vend-pct-comision TO PCT-COMISION-VEND
+           END-READ.
+
        4000-INICIO-CLIENTE.
            ADD 1 TO CONT.
            MOVE mov-cliente TO ANT-CLI.
            MOVE 0 TO ACUM-GANANCIAS-TOTAL.
+           MOVE 0 TO ACUM-COMISION-TOTAL.
            DISPLAY "proceso el cliente: ", mov-cliente.
        5000-PROCESO.
            DISPLAY "Procesamos Cliente".
@@ -154,25 +361,65 @@
        5230-INICIO-FACTURA.
            MOVE fact-factura TO ANT-FACT.
            DISPLAY "FACTURA: ", fact-factura.
+           IF fact-vend <> mov-vend OR fact-cliente <> mov-cliente
+               DISPLAY "ADVERTENCIA: FACTURA ", fact-factura,
+                   " REGISTRADA CON OTRO VENDEDOR/CLIENTE"
+           END-IF.
        5400-BUSCAR-ART.
            DISPLAY "Buscamos Articulo"
            MOVE FACT-ART TO art-codigo.
-           READ ARTICULOS INVALID KEY
-                          DISPLAY "ARTICULO INEXISTENTE"
-                          MOVE 'N' TO ART-ENCONTRADO.
-
-           MOVE 'S' TO ART-ENCONTRADO.
+           READ ARTICULOS
+               INVALID KEY
+                   DISPLAY "ARTICULO INEXISTENTE"
+                   MOVE 'N' TO ART-ENCONTRADO
+                   PERFORM 5450-GRABAR-EXCEPCION-ART
+               NOT INVALID KEY
+                   MOVE 'S' TO ART-ENCONTRADO
+                   PERFORM 5420-BUSCAR-COSTO-HIST
+           END-READ.
+
+       5420-BUSCAR-COSTO-HIST.
+           MOVE art-costo TO COSTO-EFECTIVO.
+           MOVE art-codigo TO HIST-ART-CODIGO.
+           MOVE WS-FECHA-PROCESO TO HIST-FECHA-VIGENCIA.
+           START ARTICULOSHIST KEY IS <= HIST-CLAVE
+               INVALID KEY
+                   DISPLAY "SIN HISTORIAL DE COSTO PARA ", art-codigo
+               NOT INVALID KEY
+                   READ ARTICULOSHIST NEXT
+                   IF HIST-ART-CODIGO = art-codigo
+                       MOVE HIST-COSTO TO COSTO-EFECTIVO
+                   END-IF
+           END-START.
+
+       5450-GRABAR-EXCEPCION-ART.
+           MOVE fact-factura TO EXC-FACTURA.
+           MOVE FACT-ART TO EXC-ARTICULO.
+           WRITE EXC-LINEA FROM EXC-DETALLE.
 
        5500-ACUM-GANANCIAS.
            DISPLAY "Acumulamos Ganancias"
            COMPUTE GANANCIA-ART =
-           (FACT-PRECIO - art-costo) * fact-cantidad.
+           (FACT-PRECIO - COSTO-EFECTIVO) * fact-cantidad.
+
+           IF MOV-DEVOLUCION
+               COMPUTE GANANCIA-ART = GANANCIA-ART * -1
+           END-IF.
 
            COMPUTE ACUM-GANANCIAS-TOTAL = ACUM-GANANCIAS-TOTAL +
                                            GANANCIA-ART.
+           COMPUTE COMISION-ART = GANANCIA-ART * PCT-COMISION-VEND.
+           ADD COMISION-ART TO ACUM-COMISION-TOTAL.
            DISPLAY "LAS GANANCIAS POR ARTICULO ", GANANCIA-ART.
        6000-FIN-CLIENTE.
            DISPLAY "Fin Cliente"
+           ADD ACUM-GANANCIAS-TOTAL TO ACUM-GANANCIAS-VEND.
+           ADD ACUM-COMISION-TOTAL TO ACUM-COMISION-VEND.
+           MOVE ANT-VEND TO REP-D-VEND.
+           MOVE ANT-CLI TO REP-D-CLI.
+           MOVE ACUM-GANANCIAS-TOTAL TO REP-D-GANANCIA.
+           MOVE ACUM-COMISION-TOTAL TO REP-D-COMISION.
+           WRITE REP-LINEA FROM REP-DETALLE.
            PERFORM 6100-BUSCAR-CLIENTEVIP.
 
            IF VIP-ENCONTRADO
@@ -228,7 +475,7 @@
        6400-INICIO-VIP.
            DISPLAY "Inicio ClienteVip".
            MOVE 0 TO CONT-CLIVIP.
-           MOVE 9999999999 TO MENOR-GANANCIA.
+           MOVE 99999999,99 TO MENOR-GANANCIA.
 
        6500-COMPARAR-GANANCIAS.
            DISPLAY "COMPARAMOS GANANCIAS".
@@ -237,6 +484,7 @@
            IF cli-ganancia < MENOR-GANANCIA
                MOVE cli-codcli   TO MENOR-CLI
                MOVE cli-ganancia TO MENOR-GANANCIA
+               MOVE cli-nombre   TO MENOR-NOMBRE
            END-IF.
 
        6600-GRABAR-CLIENTE.
@@ -244,7 +492,7 @@
            DISPLAY "Ganancia Total", acum-ganancias-total.
            DISPLAY "Menor Ganancia", MENOR-GANANCIA.
 
-           IF CONT-CLIVIP < 10
+           IF CONT-CLIVIP < CANT-MAX-VIP
              PERFORM 6650-agregar-nuevo-cli
            else
              IF ACUM-GANANCIAS-TOTAL > MENOR-GANANCIA
@@ -252,11 +500,20 @@
                  move MENOR-CLI to cli-codcli
                  move ANT-VEND to cli-vend
                  DISPLAY "Borramos Cliente Menor", cli-codcli
+                 PERFORM 6610-ARCHIVAR-CLIENTE
                  DELETE CLIENVIP
                  PERFORM 6650-agregar-nuevo-cli
              END-IF
            END-IF.
 
+       6610-ARCHIVAR-CLIENTE.
+           MOVE ANT-VEND      TO CVH-VEND.
+           MOVE MENOR-CLI     TO CVH-CODCLI.
+           MOVE MENOR-NOMBRE  TO CVH-NOMBRE.
+           MOVE MENOR-GANANCIA TO CVH-GANANCIA.
+           ACCEPT CVH-FECHA FROM DATE YYYYMMDD.
+           WRITE CVH-LINEA FROM CVH-DETALLE.
+
        6650-agregar-nuevo-cli.
 
            MOVE ANT-CLI TO cli-codcli
@@ -269,8 +526,22 @@
 
        7000-FIN-VENDEDOR.
            DISPLAY "SE PROCESARON: ", CONT, " REGISTROS.".
+           MOVE ANT-VEND TO REP-T-VEND.
+           MOVE ACUM-GANANCIAS-VEND TO REP-T-GANANCIA.
+           MOVE ACUM-COMISION-VEND TO REP-T-COMISION.
+           WRITE REP-LINEA FROM REP-TOTAL-VEND.
 
        8000-FIN-GENERAL.
            DISPLAY "Programa Finalizado"
-           CLOSE MOVART, ARTICULOS, CLIENVIP, FACTURAS.
+           CLOSE MOVART, ARTICULOS, CLIENVIP, FACTURAS, REPVEND, EXCART,
+                 VENDEDORES, ARTICULOSHIST, CLIVIPHIST.
+           PERFORM 8100-GRABAR-CONTROL-LOTE.
+
+       8100-GRABAR-CONTROL-LOTE.
+           OPEN OUTPUT TP2CTRL.
+           ACCEPT CTRL-FECHA FROM DATE YYYYMMDD.
+           MOVE MOV-CANT-BATCH TO CTRL-CANT-MOV.
+           MOVE MOV-CHECKSUM-BATCH TO CTRL-CHECKSUM.
+           WRITE CTRL-REG.
+           CLOSE TP2CTRL.
        END PROGRAM YOUR-PROGRAM-NAME.
