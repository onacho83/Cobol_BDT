@@ -16,6 +16,13 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS FACT-CLAVE.
+           SELECT ARTICULOS
+           ASSIGN TO '../articulos.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS art-codigo.
+           SELECT AUDITORIA ASSIGN TO '../auditoria.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  FACTURAS.
@@ -23,10 +30,39 @@
            03 FACT-CLAVE.
                05 fact-factura                 PIC 9(12).
                05 fact-art                     PIC X(8).
-           03 fact-precio                      PIC 9(10).
+           03 fact-precio                      PIC 9(8)V99.
            03 fact-cantidad                    PIC 9(4).
+           03 fact-vend                        PIC 9(3).
+           03 fact-cliente                     PIC 9(6).
+       FD  ARTICULOS.
+       01  art-reg.
+           03 art-codigo                       PIC X(8).
+           03 art-descrip                      PIC X(30).
+           03 art-costo                        PIC 9(8)V99.
+       FD  AUDITORIA.
+       01  AUD-LINEA                           PIC X(100).
 
        WORKING-STORAGE SECTION.
+       01  ART-BUSCAR                          PIC X.
+           88 ART-ENCONTRADO                   VALUE 'S'.
+           88 ART-NO-ENCONTRADO                VALUE 'N'.
+       01  AUD-DETALLE.
+           03 AUD-FECHA                        PIC 9(8).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-HORA                         PIC 9(8).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-PROGRAMA                     PIC X(15)
+                                      VALUE "GRABARFACTURAS".
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-ACCION                       PIC X(10).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-CLAVE                        PIC X(20).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-OPERADOR                     PIC X(10).
+       77  CTL-CANT-ALTAS                      PIC 9(6) VALUE 0.
+       77  CTL-SUMA-IMPORTE                    PIC 9(12)V99 VALUE 0.
+       77  WS-IMPORTE-LINEA                    PIC 9(12)V99.
+       77  WS-FACTOR-MAX-PRECIO                PIC 9(3) VALUE 100.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM 100-INICIO-GENERAL.
@@ -41,24 +77,82 @@
 
        100-INICIO-GENERAL.
            OPEN OUTPUT FACTURAS.
+           OPEN INPUT ARTICULOS.
+           OPEN EXTEND AUDITORIA.
+           DISPLAY 'Ingrese codigo de operador:'.
+           ACCEPT AUD-OPERADOR.
 
        200-INGRESAR-FACT.
            DISPLAY 'Ingrese nro. de factura (para finalizar = cero):'.
            ACCEPT fact-factura.
 
        300-INGRESAR-RESTO.
+           PERFORM 310-INGRESAR-ART.
+           PERFORM 320-INGRESAR-PRECIO.
+           PERFORM 330-INGRESAR-CANTIDAD.
+           DISPLAY 'Ingrese el numero de vendedor:'.
+           ACCEPT fact-vend.
+           DISPLAY 'Ingrese el numero de cliente:'.
+           ACCEPT fact-cliente.
+
+       310-INGRESAR-ART.
            DISPLAY 'Ingrese el codigo del articulo:'.
            ACCEPT fact-art.
+           MOVE fact-art TO art-codigo.
+           READ ARTICULOS
+               INVALID KEY
+                   MOVE 'N' TO ART-BUSCAR
+               NOT INVALID KEY
+                   MOVE 'S' TO ART-BUSCAR
+           END-READ.
+           IF ART-NO-ENCONTRADO
+               DISPLAY 'Articulo inexistente en ARTICULOS. Reingrese.'
+               PERFORM 310-INGRESAR-ART
+           END-IF.
+
+       320-INGRESAR-PRECIO.
            DISPLAY 'Ingrese el precio unitario:'.
            ACCEPT fact-precio.
+           IF fact-precio = 0
+               OR (art-costo > 0 AND
+                   fact-precio > art-costo * WS-FACTOR-MAX-PRECIO)
+               DISPLAY 'Precio invalido o fuera de rango razonable '
+                   'para el costo de este articulo. Reingrese.'
+               PERFORM 320-INGRESAR-PRECIO
+           END-IF.
+
+       330-INGRESAR-CANTIDAD.
            DISPLAY 'Ingrese la cantidad:'.
            ACCEPT fact-cantidad.
+           IF fact-cantidad = 0
+               DISPLAY 'La cantidad no puede ser cero. Reingrese.'
+               PERFORM 330-INGRESAR-CANTIDAD
+           END-IF.
 
        400-PROCESO.
-           WRITE fact-reg INVALID KEY
-                               DISPLAY 'Registro existente.'.
+           WRITE fact-reg
+               INVALID KEY
+                   DISPLAY 'Registro existente.'
+               NOT INVALID KEY
+                   MOVE FACT-CLAVE TO AUD-CLAVE
+                   PERFORM 450-GRABAR-AUDITORIA
+                   COMPUTE WS-IMPORTE-LINEA =
+                       fact-precio * fact-cantidad
+                   ADD 1 TO CTL-CANT-ALTAS
+                   ADD WS-IMPORTE-LINEA TO CTL-SUMA-IMPORTE
+           END-WRITE.
+
+       450-GRABAR-AUDITORIA.
+           ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE 'ALTA' TO AUD-ACCION.
+           WRITE AUD-LINEA FROM AUD-DETALLE.
 
        500-FIN-GENERAL.
-           CLOSE FACTURAS.
+           DISPLAY '--- CONTROL DE LOTE ---'.
+           DISPLAY 'LINEAS DE FACTURA GRABADAS: ', CTL-CANT-ALTAS.
+           DISPLAY 'SUMA DE IMPORTES (PRECIO X CANTIDAD): ',
+               CTL-SUMA-IMPORTE.
+           CLOSE FACTURAS, ARTICULOS, AUDITORIA.
 
        END PROGRAM YOUR-PROGRAM-NAME.
