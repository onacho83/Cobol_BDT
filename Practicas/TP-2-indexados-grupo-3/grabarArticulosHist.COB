@@ -0,0 +1,110 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARTICULOSHIST
+           ASSIGN TO '../articulos_hist.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS HIST-CLAVE
+               FILE STATUS IS WS-ARTICULOSHIST-STATUS.
+           SELECT AUDITORIA ASSIGN TO '../auditoria.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARTICULOSHIST.
+       01  HIST-REG.
+           03 HIST-CLAVE.
+               05 HIST-ART-CODIGO               PIC X(8).
+               05 HIST-FECHA-VIGENCIA            PIC 9(8).
+           03 HIST-COSTO                        PIC 9(8)V99.
+       FD  AUDITORIA.
+       01  AUD-LINEA                           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  AUD-DETALLE.
+           03 AUD-FECHA                        PIC 9(8).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-HORA                         PIC 9(8).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-PROGRAMA                     PIC X(15)
+                                      VALUE "GRABARARTHIST".
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-ACCION                       PIC X(10).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-CLAVE                        PIC X(20).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-OPERADOR                     PIC X(10).
+       77  CTL-CANT-ALTAS                      PIC 9(6) VALUE 0.
+       77  CTL-SUMA-COSTO                      PIC 9(10)V99 VALUE 0.
+       77  WS-ARTICULOSHIST-STATUS              PIC X(02).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-INICIO-GENERAL.
+            PERFORM 200-INGRESAR-ART.
+            PERFORM UNTIL HIST-ART-CODIGO = SPACES
+               PERFORM 300-INGRESAR-RESTO
+               PERFORM 400-PROCESO
+               PERFORM 200-INGRESAR-ART
+            END-PERFORM.
+            PERFORM 500-FIN-GENERAL.
+            STOP RUN.
+
+       100-INICIO-GENERAL.
+           PERFORM 105-ABRIR-ARTICULOSHIST.
+           OPEN EXTEND AUDITORIA.
+           DISPLAY 'Ingrese codigo de operador:'.
+           ACCEPT AUD-OPERADOR.
+
+       105-ABRIR-ARTICULOSHIST.
+           OPEN I-O ARTICULOSHIST.
+           IF WS-ARTICULOSHIST-STATUS = '35'
+               OPEN OUTPUT ARTICULOSHIST
+               CLOSE ARTICULOSHIST
+               OPEN I-O ARTICULOSHIST
+           END-IF.
+
+       200-INGRESAR-ART.
+           DISPLAY
+           'Ingrese codigo del articulo (para finalizar = blanco):'.
+           ACCEPT HIST-ART-CODIGO.
+
+       300-INGRESAR-RESTO.
+           DISPLAY 'Ingrese fecha de vigencia (AAAAMMDD):'.
+           ACCEPT HIST-FECHA-VIGENCIA.
+           DISPLAY 'Ingrese el costo vigente desde esa fecha:'.
+           ACCEPT HIST-COSTO.
+
+       400-PROCESO.
+           WRITE HIST-REG
+               INVALID KEY
+                   DISPLAY 'Registro existente.'
+               NOT INVALID KEY
+                   MOVE HIST-CLAVE TO AUD-CLAVE
+                   MOVE 'ALTA' TO AUD-ACCION
+                   PERFORM 450-GRABAR-AUDITORIA
+                   ADD 1 TO CTL-CANT-ALTAS
+                   ADD HIST-COSTO TO CTL-SUMA-COSTO
+           END-WRITE.
+
+       450-GRABAR-AUDITORIA.
+           ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           WRITE AUD-LINEA FROM AUD-DETALLE.
+
+       500-FIN-GENERAL.
+           DISPLAY '--- CONTROL DE LOTE ---'.
+           DISPLAY 'REGISTROS DE HISTORIAL GRABADOS: ', CTL-CANT-ALTAS.
+           DISPLAY 'SUMA DE COSTOS INGRESADOS: ', CTL-SUMA-COSTO.
+           CLOSE ARTICULOSHIST, AUDITORIA.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
