@@ -0,0 +1,117 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVART ASSIGN TO '../movart.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FACTURAS
+           ASSIGN TO '../facturas.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FACT-CLAVE.
+           SELECT RECONCIL ASSIGN TO '../reconciliacion_mov_fact.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVART.
+       01  mov-reg.
+           03 mov-vend                         PIC 9(3).
+           03 mov-cliente                      PIC 9(6).
+           03 mov-factura                      PIC 9(12).
+           03 mov-tipo                         PIC X.
+               88 MOV-VENTA                    VALUE 'V'.
+               88 MOV-DEVOLUCION                VALUE 'D'.
+       FD  FACTURAS.
+       01  fact-reg.
+           03 FACT-CLAVE.
+               05 fact-factura                 PIC 9(12).
+               05 fact-art                     PIC X(8).
+           03 fact-precio                      PIC 9(8)V99.
+           03 fact-cantidad                    PIC 9(4).
+           03 fact-vend                        PIC 9(3).
+           03 fact-cliente                     PIC 9(6).
+       FD  RECONCIL.
+       01  REC-LINEA                           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  REC-DETALLE.
+           03 FILLER                           PIC X(26)
+               VALUE "SIN FACTURA - VENDEDOR: ".
+           03 REC-D-VEND                       PIC ZZ9.
+           03 FILLER                           PIC X(11)
+               VALUE "  CLIENTE: ".
+           03 REC-D-CLI                        PIC ZZZZZ9.
+           03 FILLER                           PIC X(11)
+               VALUE "  FACTURA: ".
+           03 REC-D-FACTURA                    PIC Z(11)9.
+
+       77  EOF-MOVART                          PIC 9 VALUE 0.
+       77  EOF-FACTURAS                        PIC 9 VALUE 0.
+       77  FACT-ENCONTRADA                     PIC X.
+           88 HAY-FACTURA                      VALUE 'S'.
+           88 NO-HAY-FACTURA                   VALUE 'N'.
+       77  CONT-SIN-FACTURA                    PIC 9(6) VALUE 0.
+       77  CONT-MOVIMIENTOS                    PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIO-GENERAL.
+           PERFORM 2000-LEER-MOVIMIENTO.
+           PERFORM UNTIL EOF-MOVART = 1
+               ADD 1 TO CONT-MOVIMIENTOS
+               PERFORM 3000-VERIFICAR-FACTURA
+               IF NO-HAY-FACTURA
+                   PERFORM 3500-GRABAR-EXCEPCION
+               END-IF
+               PERFORM 2000-LEER-MOVIMIENTO
+           END-PERFORM.
+           PERFORM 9000-FIN-GENERAL.
+           STOP RUN.
+
+       1000-INICIO-GENERAL.
+           OPEN INPUT MOVART, FACTURAS.
+           OPEN OUTPUT RECONCIL.
+
+       2000-LEER-MOVIMIENTO.
+           READ MOVART AT END MOVE 1 TO EOF-MOVART.
+
+       3000-VERIFICAR-FACTURA.
+           MOVE mov-factura TO fact-factura.
+           MOVE LOW-VALUES  TO fact-art.
+           MOVE 'N' TO FACT-ENCONTRADA.
+           START FACTURAS KEY IS >= FACT-CLAVE
+               INVALID KEY
+                   MOVE 'N' TO FACT-ENCONTRADA
+               NOT INVALID KEY
+                   READ FACTURAS NEXT AT END MOVE 1 TO EOF-FACTURAS
+                   IF EOF-FACTURAS <> 1 AND
+                      fact-factura = mov-factura
+                       MOVE 'S' TO FACT-ENCONTRADA
+                   END-IF
+           END-START.
+           MOVE 0 TO EOF-FACTURAS.
+
+       3500-GRABAR-EXCEPCION.
+           ADD 1 TO CONT-SIN-FACTURA.
+           MOVE mov-vend    TO REC-D-VEND.
+           MOVE mov-cliente TO REC-D-CLI.
+           MOVE mov-factura TO REC-D-FACTURA.
+           WRITE REC-LINEA FROM REC-DETALLE.
+
+       9000-FIN-GENERAL.
+           DISPLAY '--- RECONCILIACION MOVART / FACTURAS ---'.
+           DISPLAY 'MOVIMIENTOS PROCESADOS: ', CONT-MOVIMIENTOS.
+           DISPLAY 'MOVIMIENTOS SIN FACTURA: ', CONT-SIN-FACTURA.
+           CLOSE MOVART, FACTURAS, RECONCIL.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
