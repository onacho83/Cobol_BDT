@@ -15,46 +15,160 @@
            ASSIGN TO '../articulos.dat'
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS art-codigo.
+               RECORD KEY IS art-codigo
+               FILE STATUS IS WS-ARTICULOS-STATUS.
+           SELECT AUDITORIA ASSIGN TO '../auditoria.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  ARTICULOS.
        01  art-reg.
            03 art-codigo                       PIC X(8).
            03 art-descrip                      PIC X(30).
-           03 art-costo                        PIC 9(10).
+           03 art-costo                        PIC 9(8)V99.
+       FD  AUDITORIA.
+       01  AUD-LINEA                           PIC X(100).
 
        WORKING-STORAGE SECTION.
+       01  OPCION                              PIC X.
+           88 OPCION-ALTA                      VALUE '1'.
+           88 OPCION-CAMBIO                    VALUE '2'.
+           88 OPCION-BAJA                      VALUE '3'.
+           88 OPCION-CONSULTA                  VALUE '4'.
+           88 OPCION-SALIR                     VALUE '5'.
+       01  AUD-DETALLE.
+           03 AUD-FECHA                        PIC 9(8).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-HORA                         PIC 9(8).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-PROGRAMA                     PIC X(15)
+                                      VALUE "GRABARARTICULO".
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-ACCION                       PIC X(10).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-CLAVE                        PIC X(20).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-OPERADOR                     PIC X(10).
+       77  CTL-CANT-ALTAS                      PIC 9(6) VALUE 0.
+       77  CTL-SUMA-COSTO                      PIC 9(10)V99 VALUE 0.
+       77  WS-ARTICULOS-STATUS                 PIC X(02).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM 100-INICIO-GENERAL.
-            PERFORM 200-INGRESAR-ART.
-            PERFORM UNTIL art-codigo = 0
-               PERFORM 300-INGRESAR-RESTO
-               PERFORM 400-PROCESO
-               PERFORM 200-INGRESAR-ART
+            PERFORM 150-MOSTRAR-MENU.
+            PERFORM UNTIL OPCION-SALIR
+               EVALUATE TRUE
+                   WHEN OPCION-ALTA
+                       PERFORM 200-ALTA
+                   WHEN OPCION-CAMBIO
+                       PERFORM 300-CAMBIO
+                   WHEN OPCION-BAJA
+                       PERFORM 400-BAJA
+                   WHEN OPCION-CONSULTA
+                       PERFORM 500-CONSULTA
+                   WHEN OTHER
+                       DISPLAY 'Opcion invalida.'
+               END-EVALUATE
+               PERFORM 150-MOSTRAR-MENU
             END-PERFORM.
-            PERFORM 500-FIN-GENERAL.
+            PERFORM 900-FIN-GENERAL.
             STOP RUN.
 
        100-INICIO-GENERAL.
-           OPEN OUTPUT ARTICULOS.
+           PERFORM 105-ABRIR-ARTICULOS.
+           OPEN EXTEND AUDITORIA.
+           DISPLAY 'Ingrese codigo de operador:'.
+           ACCEPT AUD-OPERADOR.
 
-       200-INGRESAR-ART.
-           DISPLAY 'Ingrese codigo (para finalizar ingrese cero):'.
-           ACCEPT art-codigo.
+       105-ABRIR-ARTICULOS.
+           OPEN I-O ARTICULOS.
+           IF WS-ARTICULOS-STATUS = '35'
+               OPEN OUTPUT ARTICULOS
+               CLOSE ARTICULOS
+               OPEN I-O ARTICULOS
+           END-IF.
+
+       110-GRABAR-AUDITORIA.
+           ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           WRITE AUD-LINEA FROM AUD-DETALLE.
+
+       150-MOSTRAR-MENU.
+           DISPLAY ' '.
+           DISPLAY '1-Alta  2-Cambio  3-Baja  4-Consulta  5-Salir'.
+           DISPLAY 'Ingrese opcion:'.
+           ACCEPT OPCION.
 
-       300-INGRESAR-RESTO.
+       200-ALTA.
+           DISPLAY 'Ingrese codigo:'.
+           ACCEPT art-codigo.
            DISPLAY 'Ingrese descripcion:'.
            ACCEPT art-descrip.
            DISPLAY 'Ingrese el costo del articulo:'.
            ACCEPT art-costo.
+           WRITE art-reg
+               INVALID KEY
+                   DISPLAY 'Registro existente.'
+               NOT INVALID KEY
+                   MOVE art-codigo TO AUD-CLAVE
+                   MOVE 'ALTA' TO AUD-ACCION
+                   PERFORM 110-GRABAR-AUDITORIA
+                   ADD 1 TO CTL-CANT-ALTAS
+                   ADD art-costo TO CTL-SUMA-COSTO
+           END-WRITE.
+
+       300-CAMBIO.
+           DISPLAY 'Ingrese codigo a modificar:'.
+           ACCEPT art-codigo.
+           READ ARTICULOS
+               INVALID KEY
+                   DISPLAY 'Articulo inexistente.'
+               NOT INVALID KEY
+                   PERFORM 310-MODIFICAR-DATOS
+                   REWRITE art-reg
+                   MOVE art-codigo TO AUD-CLAVE
+                   MOVE 'CAMBIO' TO AUD-ACCION
+                   PERFORM 110-GRABAR-AUDITORIA
+           END-READ.
 
-       400-PROCESO.
-           WRITE art-reg INVALID KEY
-                               DISPLAY 'Registro existente.'.
+       310-MODIFICAR-DATOS.
+           DISPLAY 'Descripcion actual: ', art-descrip.
+           DISPLAY 'Ingrese nueva descripcion:'.
+           ACCEPT art-descrip.
+           DISPLAY 'Costo actual: ', art-costo.
+           DISPLAY 'Ingrese nuevo costo:'.
+           ACCEPT art-costo.
+
+       400-BAJA.
+           DISPLAY 'Ingrese codigo a eliminar:'.
+           ACCEPT art-codigo.
+           READ ARTICULOS
+               INVALID KEY
+                   DISPLAY 'Articulo inexistente.'
+               NOT INVALID KEY
+                   DELETE ARTICULOS
+                   DISPLAY 'Articulo eliminado.'
+                   MOVE art-codigo TO AUD-CLAVE
+                   MOVE 'BAJA' TO AUD-ACCION
+                   PERFORM 110-GRABAR-AUDITORIA
+           END-READ.
+
+       500-CONSULTA.
+           DISPLAY 'Ingrese codigo a consultar:'.
+           ACCEPT art-codigo.
+           READ ARTICULOS
+               INVALID KEY
+                   DISPLAY 'Articulo inexistente.'
+               NOT INVALID KEY
+                   DISPLAY 'Descripcion: ', art-descrip
+                   DISPLAY 'Costo: ', art-costo
+           END-READ.
 
-       500-FIN-GENERAL.
-           CLOSE ARTICULOS.
+       900-FIN-GENERAL.
+           DISPLAY '--- CONTROL DE LOTE ---'.
+           DISPLAY 'ALTAS GRABADAS: ', CTL-CANT-ALTAS.
+           DISPLAY 'SUMA DE COSTOS INGRESADOS: ', CTL-SUMA-COSTO.
+           CLOSE ARTICULOS, AUDITORIA.
 
        END PROGRAM YOUR-PROGRAM-NAME.
