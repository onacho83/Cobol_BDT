@@ -13,6 +13,16 @@
        FILE-CONTROL.
            SELECT MOVART ASSIGN TO '..\movart.dat'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLIENVIP ASSIGN TO '../clienvip.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CLAVE.
+           SELECT VENDEDORES ASSIGN TO '../vendedores.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS vend-codigo.
+           SELECT AUDITORIA ASSIGN TO '../auditoria.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  MOVART.
@@ -20,7 +30,41 @@
            03 mov-vend                         PIC 9(3).
            03 mov-cliente                      PIC 9(6).
            03 mov-factura                      PIC 9(12).
+           03 mov-tipo                         PIC X.
+               88 MOV-VENTA                    VALUE 'V'.
+               88 MOV-DEVOLUCION                VALUE 'D'.
+       FD  CLIENVIP.
+       01  cli-reg.
+           03 CLI-CLAVE.
+               05 cli-vend                     PIC 9(3).
+               05 cli-codcli                   PIC 9(6).
+           03 cli-ganancia                     PIC S9(8)V99.
+           03 cli-nombre                       PIC X(30).
+       FD  VENDEDORES.
+       01  vend-reg.
+           03 vend-codigo                      PIC 9(3).
+           03 vend-nombre                      PIC X(30).
+           03 vend-region                      PIC X(15).
+           03 vend-pct-comision                PIC 9V99.
+       FD  AUDITORIA.
+       01  AUD-LINEA                           PIC X(100).
+
        WORKING-STORAGE SECTION.
+       01  AUD-DETALLE.
+           03 AUD-FECHA                        PIC 9(8).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-HORA                         PIC 9(8).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-PROGRAMA                     PIC X(15)
+                                      VALUE "GRABARMOVART".
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-ACCION                       PIC X(10).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-CLAVE                        PIC X(20).
+           03 FILLER                           PIC X VALUE SPACE.
+           03 AUD-OPERADOR                     PIC X(10).
+       77  CTL-CANT-MOV                        PIC 9(6) VALUE 0.
+       77  CTL-SUMA-FACTURA                    PIC 9(14) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM 100-INICIO-GENERAL.
@@ -35,6 +79,11 @@
 
        100-INICIO-GENERAL.
            OPEN OUTPUT MOVART.
+           OPEN INPUT CLIENVIP.
+           OPEN INPUT VENDEDORES.
+           OPEN EXTEND AUDITORIA.
+           DISPLAY 'Ingrese codigo de operador:'.
+           ACCEPT AUD-OPERADOR.
 
        200-INGRESAR-VENDEDOR.
            DISPLAY
@@ -44,13 +93,49 @@
        300-INGRESAR-RESTO.
            DISPLAY 'Ingrese numero de cliente:'.
            ACCEPT mov-cliente.
+           PERFORM 305-VALIDAR-CLIENTE-VENDEDOR.
            DISPLAY 'Ingrese numero de factura:'.
            ACCEPT mov-factura.
+           PERFORM 310-INGRESAR-TIPO.
+
+       305-VALIDAR-CLIENTE-VENDEDOR.
+           MOVE mov-vend TO cli-vend.
+           MOVE mov-cliente TO cli-codcli.
+           READ CLIENVIP INVALID KEY
+               DISPLAY 'ADVERTENCIA: el par vendedor/cliente no '
+               DISPLAY 'existe en CLIENVIP, se tratara como nuevo.'.
+           MOVE mov-vend TO vend-codigo.
+           READ VENDEDORES INVALID KEY
+               DISPLAY 'ADVERTENCIA: el vendedor no existe en '
+               DISPLAY 'VENDEDORES.'.
+
+       310-INGRESAR-TIPO.
+           DISPLAY 'Ingrese tipo de movimiento (V=venta, '
+               'D=devolucion):'.
+           ACCEPT mov-tipo.
+           IF NOT MOV-VENTA AND NOT MOV-DEVOLUCION
+               DISPLAY 'Tipo invalido, ingrese V o D.'
+               PERFORM 310-INGRESAR-TIPO
+           END-IF.
 
        400-PROCESO-GRABAR.
            WRITE mov-reg.
+           MOVE mov-factura TO AUD-CLAVE.
+           PERFORM 450-GRABAR-AUDITORIA.
+           ADD 1 TO CTL-CANT-MOV.
+           ADD mov-factura TO CTL-SUMA-FACTURA.
+
+       450-GRABAR-AUDITORIA.
+           ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE 'ALTA' TO AUD-ACCION.
+           WRITE AUD-LINEA FROM AUD-DETALLE.
 
        500-FIN-GENERAL.
-           CLOSE MOVART.
+           DISPLAY '--- CONTROL DE LOTE ---'.
+           DISPLAY 'MOVIMIENTOS GRABADOS: ', CTL-CANT-MOV.
+           DISPLAY 'TOTAL DE CONTROL (SUMA DE FACTURAS): ',
+               CTL-SUMA-FACTURA.
+           CLOSE MOVART, CLIENVIP, VENDEDORES, AUDITORIA.
 
        END PROGRAM YOUR-PROGRAM-NAME.
